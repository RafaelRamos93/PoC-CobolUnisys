@@ -1,159 +1,964 @@
-      **********************************************************
-      * COBOL-SQL-ESTANDARD                                    *
-      *                                                        *
-      * LECTURA DE ARCHIVO SAMPLE-FILE   -COPYBOOK SAM-FILE-   *
-      *                               PARA FILE DESCRIPCION    *
-      *                                                        *
-      * ACCESO A LA TABLA SAM-TAB        - INCLUDE DCLSAM -    *
-      *                               PARA ESTRUCTURAS SQL     *
-      *                                                        *
-      * POR CADA REGISTRO LEIDO EN ARCHIVO SAM-FILE            *
-      * ACCESA LA TABLA SAM-TAB CON EL ID                      *
-      *                                                        *
-      **********************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOLSQL.
-       ENVIRONMENT DIVISION.      
-       INPUT-OUTPUT SECTION.
-000800 FILE-CONTROL.
+000010******************************************************************
+000020* COBOL-SQL-ESTANDARD                                            *
+000030*                                                                *
+000040* LECTURA DE ARCHIVO SAMPLE-FILE   -COPYBOOK SAM-FILE-           *
+000050*                               PARA FILE DESCRIPCION            *
+000060*                                                                *
+000070* ACCESO A LA TABLA SAM-TAB        - INCLUDE DCLSAM -            *
+000080*                               PARA ESTRUCTURAS SQL             *
+000090*                                                                *
+000100* POR CADA REGISTRO LEIDO EN ARCHIVO SAM-FILE                    *
+000110* ACCESA LA TABLA SAM-TAB CON EL ID                              *
+000120*                                                                *
+000130******************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID.    COBOLSQL.
+000160 AUTHOR.        R ALVARADO.
+000170 INSTALLATION.  DEPTO DE SISTEMAS.
+000180 DATE-WRITTEN.  03/02/2021.
+000190 DATE-COMPILED. 08/09/2026.
+000200*----------------------------------------------------------------
+000210* MODIFICATION HISTORY
+000220*----------------------------------------------------------------
+000230* 03/02/2021  RAV  VERSION ORIGINAL - CONSULTA SAM-TAB POR CADA
+000240*                  REGISTRO DE SAM-FILE Y DESPLIEGA EN SYSOUT.
+000250* 06/01/2026  RAV  CHECKPOINT/RESTART SOBRE SAM-FILE. SE GRABA
+000260*                  UN REGISTRO DE CHECKPOINT CADA N LECTURAS Y
+000270*                  UN PARM DE RESTART REPOSICIONA CON START EN
+000280*                  LUGAR DE REPROCESAR DESDE EL INICIO.
+000285* 06/08/2026  RAV  SALIDA DE LISTADO A ARCHIVO IMPRESO SAM-RPT
+000286*                  CON ENCABEZADOS DE PAGINA, SALTOS DE PAGINA
+000287*                  Y CONTEO DE LINEAS, EN LUGAR DE SOLO DISPLAY.
+000288* 06/15/2026  RAV  ARCHIVO DE EXCEPCIONES SAM-EXCP PARA LLAVES
+000289*                  DE SAM-FILE SIN CONTRAPARTE EN SAM-TAB.
+000290* 06/22/2026  RAV  TOTALES DE CONTROL AL FINAL DEL LISTADO:
+000291*                  PROCESADOS, ENCONTRADOS Y EXCEPCIONES.
+000292* 07/06/2026  RAV  MODO DE REFRESCO DE SAM-TAB A PARTIR DE
+000293*                  SAM-FILE (INSERT/UPDATE) CONTROLADO POR PARM,
+000294*                  ADEMAS DEL MODO DE CONSULTA ORIGINAL.
+000295* 07/13/2026  RAV  ARCHIVO HISTORICO SAM-HIST CON UNA COPIA DE
+000296*                  CADA REGISTRO DE SAM-FILE LEIDO EN LA CORRIDA,
+000297*                  FECHADA CON LA FECHA DE PROCESO.
+000298* 07/20/2026  RAV  FECHA DE PROCESO CON SIGLO COMPLETO (AAAA) Y
+000299*                  PARM PARA SOBREESCRIBIRLA EN RECORRIDOS DE
+000300*                  FECHAS ANTERIORES (ANTES TOMABA SIEMPRE LA
+000301*                  FECHA DEL SISTEMA CON AA DE 2 DIGITOS).
+000302* 07/27/2026  RAV  VALIDACION DE LLAVE NUMERICA ANTES DE ACCESAR
+000303*                  SAM-TAB. LLAVES NO NUMERICAS SE MANDAN A UN
+000304*                  ARCHIVO DE COLA DE ERRORES (SAM-ERRQ) CON EL
+000305*                  REGISTRO COMPLETO, EN LUGAR DE INTENTAR EL
+000306*                  SELECT Y FALLAR CON UN SQLCODE CONFUSO.
+000307* 08/03/2026  RAV  SE INVOCA LA SUBRUTINA EJEMPLO-UNISYS PARA
+000308*                  DETECTAR TRUNCAMIENTO AL ARMAR LOS HOST-VARS
+000309*                  DE SAM-TAB; SE BITACORIZA EN SAM-EXCP CUANDO
+000310*                  HAY PERDIDA DE DATOS.
+000311* 08/09/2026  RAV  PARM PARA REPROCESO SELECTIVO DE UNA LLAVE O
+000312*                  RANGO DE LLAVES DE SAM-FILE (START/STOP), SIN
+000313*                  TENER QUE CORRER TODO EL ARCHIVO.
+000314*----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350
+000360     SELECT SAM-FILE
+000370         ASSIGN TO "Sample-File"
+000380         ORGANIZATION IS INDEXED
+000390         RECORD KEY IS SAM-FILE-KEY-NUMBER
+000400         ACCESS MODE IS DYNAMIC
+000410         FILE STATUS IS WS-SAM-FILE-STATUS.
+000420
+000430     SELECT SAM-CKPT-FILE
+000440         ASSIGN TO "SAM-CKPT"
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WS-SAM-CKPT-STATUS.
+000465
+000466     SELECT SAM-RPT-FILE
+000467         ASSIGN TO "SAM-RPT"
+000468         ORGANIZATION IS SEQUENTIAL
+000469         FILE STATUS IS WS-SAM-RPT-STATUS.
+000470
+000471     SELECT SAM-EXCP-FILE
+000472         ASSIGN TO "SAM-EXCP"
+000473         ORGANIZATION IS SEQUENTIAL
+000474         FILE STATUS IS WS-SAM-EXCP-STATUS.
+000475
+000476     SELECT SAM-ERRQ-FILE
+000477         ASSIGN TO "SAM-ERRQ"
+000478         ORGANIZATION IS SEQUENTIAL
+000479         FILE STATUS IS WS-SAM-ERRQ-STATUS.
+000480
+000481     SELECT SAM-HIST-FILE
+000482         ASSIGN TO "SAM-HIST"
+000483         ORGANIZATION IS SEQUENTIAL
+000484         FILE STATUS IS WS-SAM-HIST-STATUS.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510
+000520 FD  SAM-FILE
+000530     DATA RECORD IS SAM-FILE-RECORD
+000540     LABEL RECORDS ARE STANDARD
+000550     RECORD CONTAINS 96 CHARACTERS.
+000560 01  SAM-FILE-RECORD.
+000570     05 SAM-FILE-KEY-NUMBER   PIC X(06).
+000580     05 SAM-FILE-NAME         PIC X(30).
+000590     05 SAM-FILE-ADDRESS      PIC X(30).
+000600     05 SAM-FILE-CONTACT      PIC X(30).
+000610
+000620 FD  SAM-CKPT-FILE
+000630     LABEL RECORDS ARE STANDARD
+000640     RECORD CONTAINS 79 CHARACTERS.
+000650 01  SAM-CKPT-RECORD.
+000660     05 CKPT-ULTIMA-LLAVE     PIC X(06).
+000670     05 CKPT-RUN-DATE         PIC X(10).
+000671     05 CKPT-CONT-PROCESADOS  PIC 9(09).
+000672     05 CKPT-CONT-ENCONTRADOS PIC 9(09).
+000673     05 CKPT-CONT-EXCEPCIONES PIC 9(09).
+000674     05 CKPT-CONT-LLAVE-INVAL PIC 9(09).
+000675     05 CKPT-CONT-TRUNCADOS   PIC 9(09).
+000676     05 CKPT-CONT-INSERTADOS  PIC 9(09).
+000677     05 CKPT-CONT-ACTUALIZAD  PIC 9(09).
+000678
+000679 FD  SAM-RPT-FILE
+000680     LABEL RECORDS ARE STANDARD
+000681     RECORD CONTAINS 132 CHARACTERS.
+000682 01  SAM-RPT-RECORD             PIC X(132).
+000683
+000684 FD  SAM-EXCP-FILE
+000685     LABEL RECORDS ARE STANDARD
+000686     RECORD CONTAINS 40 CHARACTERS.
+000687 01  SAM-EXCP-RECORD.
+000688     05 EXCP-KEY-NUMBER         PIC X(06).
+000689     05 FILLER                  PIC X(02) VALUE SPACES.
+000690     05 EXCP-RUN-DATE           PIC X(10).
+000691     05 FILLER                  PIC X(02) VALUE SPACES.
+000692     05 EXCP-MOTIVO             PIC X(20).
+000693
+000694 FD  SAM-ERRQ-FILE
+000695     LABEL RECORDS ARE STANDARD
+000696     RECORD CONTAINS 138 CHARACTERS.
+000697 01  SAM-ERRQ-RECORD.
+000698     05 ERRQ-KEY-NUMBER         PIC X(06).
+000699     05 FILLER                  PIC X(02) VALUE SPACES.
+000700     05 ERRQ-RUN-DATE           PIC X(10).
+000701     05 FILLER                  PIC X(02) VALUE SPACES.
+000702     05 ERRQ-MOTIVO             PIC X(20).
+000703     05 FILLER                  PIC X(02) VALUE SPACES.
+000704     05 ERRQ-REGISTRO           PIC X(96).
+000705
+000706 FD  SAM-HIST-FILE
+000707     LABEL RECORDS ARE STANDARD
+000708     RECORD CONTAINS 106 CHARACTERS.
+000709 01  SAM-HIST-RECORD.
+000710     05 HIST-KEY-NUMBER         PIC X(06).
+000711     05 HIST-NAME               PIC X(30).
+000712     05 HIST-ADDRESS            PIC X(30).
+000713     05 HIST-CONTACT            PIC X(30).
+000714     05 HIST-RUN-DATE           PIC X(10).
+000715
+000720 WORKING-STORAGE SECTION.
+000730
+000740 EXEC SQL
+000750      INCLUDE SQLCA
+000760 END-EXEC.
+000770
+000780 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+000790
+000800 EXEC SQL
+000810      INCLUDE DCLSAM
+000820 END-EXEC.
+000830
+000840 EXEC SQL END DECLARE SECTION END-EXEC.
+000850
+000860******************************************************************
+000870* CONSTANTES                                                     *
+000880******************************************************************
+000890 77  WK-CKPT-INTERVALO        PIC 9(09) COMP VALUE 1000.
 000900
-001000     SELECT SAM-FILE
-001100 		  ASSIGN TO "Sample-File"
-001200 		  ORGANIZATION IS INDEXED
-001300 		  RECORD KEY IS SAM-FILE-KEY-NUMBER
-001400 		  ACCESS MODE IS DYNAMIC
-                  FILE STATUS WS-SAM-FILE-STATUS.
-001500   
-001600 DATA DIVISION.
-001700 FILE SECTION.
-001800
-       FD  SAM-FILE
-           RECORD NAME SAM-FILE-RECORD
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 96 CHARACTERS.
-       01  SAM-FILE-RECORD.
-           05 SAM-FILE-KEY-NUMBER 	PIC X(6).
-           05 SAM-FILE-NAME    		PIC X(30).
-           05 SAM-FILE-ADDRESS   	PIC X(30).
-           05 SAM-FILE-CONTACT 		PIC X(30).  
-
-       WORKING-STORAGE SECTION.
-
-       EXEC SQL
-            INCLUDE SQLCA
-       END-EXEC.
-    
-       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-     
-       EXEC SQL
-            INCLUDE DCLSAM
-       END-EXEC.
- 
-       EXEC SQL END DECLARE SECTION END-EXEC.
-      
-       01  WK-AREA.
-           05 WK-DATE-CURR. 
-              07 WK-DATE-MM           PIC XX   VALUE SPACES.  
-              07 FILLER               PIC X    VALUE '-'.
-              07 WK-DATE-DD           PIC XX   VALUE SPACES.  
-              07 FILLER               PIC X    VALUE '-'.
-              07 WK-DATE-YY           PIC XX   VALUE SPACES. 
-
-       01  WX-AREA.
-           05 WX-FILE-KEY-NUMBER 	PIC 9(6).
-           05 WX-FILE-NAME    		PIC X(30).
-           05 WX-FILE-ADDRESS   	PIC X(30).
-           05 WX-FILE-CONTACT 		PIC X(30).  
-
-       01  WX-AREA.
-           05 WX-KEY-NUMBER             PIC X.
-           05 WX-NAME    		PIC X.
-           05 WX-ADDRESS                PIC X.
-           05 WX-CONTACT 		PIC X.  
-
-       01  WS-AREA.
-           05  WS-SAM-FILE-STATUS     PIC XX   VALUE SPACES.
-               88 SAM-FILE-EOF                 VALUE '10'.
-               88 SAM-FILE-OPEN                VALUE '00'.
- 
-       PROCEDURE DIVISION.
-       0000-PROGRAMA.
-
-           PERFORM 0100-INICIO  THRU 0100-FIN 
-
-           PERFORM 0500-PROCESO THRU 0500-FIN 
-                   UNTIL SAM-FILE-EOF.
-
-           PERFORM 0900-TERMINA THRU 0900-FIN.
-
-           STOP RUN.
-          
-       0100-INICIO.
-           MOVE CURRENT-DATE TO WK-DATE-CURR. 
-           OPEN INPUT SAM-FILE.
-           PERFORM 0120-LEE-SAM-FILE
-                   THRU 0120-FIN.
-       0100-FIN.
-           EXIT.
-
-       0120-LEE-SAM-FILE.
-           READ SAM-FILE NEXT AT END
-                DISPLAY "PROGRAMA FIN SAM-FILE".
-       0120-FIN.
-           EXIT.
-
-       0140-SELECT-SAM-TAB.
-           MOVE SAM-FILE-KEY-NUMBER TO SAM-ID.
-           EXEC SQL
-               SELECT SAM_ID, 
-                      SAM_NAME,
-                      SAM_ADDRESS,
-                      SAM_CONTACT
-               INTO   :SAM-ID, 
-                      :SAM-NAME,
-                      :SAM-ADDRESS,
-                      :SAM-CONTACT
-                 FROM SAM-TAB
-                WHERE SAM_ID = :SAM-ID 
-           END-EXEC.
-
-           EVALUATE SQLCODE              
-               WHEN ZERO           
-                    PERFORM 0510-DESPLIEGA THRU 0510-FIN
-               WHEN OTHER
-                    DISPLAY "PROGRAMA SAME-ID " SAME-ID " NOT FOUND "
-           END-EVALUATE.
-       0140-FIN.
-           EXIT.
-
-       0500-PROCESO.
-           MOVE SAM-FILE-ID  TO  SAM-ID.
-           PERFORM 0140-SELECT-SAM-TAB THRU 0140-FIN. 
-           PERFORM 0120-LEE-SAM-FILE   THRU 0120-FIN.
-       0500-FIN.
-           EXIT.
-
-       0510-DESPLIEGA.
-            MOVE SAM-FILE-KEY-NUMBER  TO WX-FILE-KEY-NUMBER
-            MOVE SAM-FILE-NAME        TO WX-FILE-NAME
-            MOVE SAM-FILE-ADDRESS     TO WX-FILE-ADDRESS
-            MOVE SAM-FILE-CONTACT     TO WX-FILE-CONTACT 
-
-            MOVE SAM-FILE-KEY-NUMBER  TO WX-KEY-NUMBER
-            MOVE SAM-FILE-NAME        TO WX-NAME
-            MOVE SAM-FILE-ADDRESS     TO WX-ADDRESS
-            MOVE SAM-FILE-CONTACT     TO WX-CONTACT 
-
-            DISPLAY SPACES.
-            DISPLAY 'CLIENTE : ' SAM-ID ' ' SAM_NAME. 
-            DISPLAY 'ADDRESS : ' SAM-ADDRESS. 
-            DISPLAY 'CONTACT : ' SAM-CONTACT ' ON ' WK-DATE-CURR. 
-            DISPLAY SPACES.
-       0510-FIN.
-           EXIT.
-
-       0900-TERMINA.
-           CLOSE SAM-FILE.
-           DISPLAY "PROGRAMA FIN PROCESO"
-       0900-FIN.
-           EXIT.
\ No newline at end of file
+000910 01  WK-AREA.
+000920     05 WK-DATE-CURR.
+000930        07 WK-DATE-MM         PIC XX   VALUE SPACES.
+000940        07 FILLER             PIC X    VALUE '-'.
+000950        07 WK-DATE-DD         PIC XX   VALUE SPACES.
+000960        07 FILLER             PIC X    VALUE '-'.
+000970        07 WK-DATE-YYYY       PIC X(04) VALUE SPACES.
+000980     05 WK-ULTIMA-LLAVE       PIC X(06) VALUE SPACES.
+000990     05 WK-CKPT-LLAVE         PIC 9(06) VALUE ZERO.
+001000     05 WK-FECHA-SISTEMA      PIC 9(08) VALUE ZERO.
+001010
+001020 01  WK-CONTADORES.
+001030     05 WK-CONT-DESDE-CKPT    PIC 9(09) COMP VALUE ZERO.
+001040     05 WK-CONT-EXCEPCIONES   PIC 9(09) COMP VALUE ZERO.
+001050     05 WK-CONT-PROCESADOS    PIC 9(09) COMP VALUE ZERO.
+001060     05 WK-CONT-ENCONTRADOS   PIC 9(09) COMP VALUE ZERO.
+001070     05 WK-CONT-INSERTADOS    PIC 9(09) COMP VALUE ZERO.
+001080     05 WK-CONT-ACTUALIZAD    PIC 9(09) COMP VALUE ZERO.
+001090     05 WK-CONT-TRUNCADOS     PIC 9(09) COMP VALUE ZERO.
+001100     05 WK-CONT-LLAVE-INVAL   PIC 9(09) COMP VALUE ZERO.
+001110     05 WK-CONT-PROCESADOS-ED PIC ZZZ,ZZZ,ZZ9.
+001120     05 WK-CONT-ENCONTRAD-ED  PIC ZZZ,ZZZ,ZZ9.
+001130     05 WK-CONT-EXCEPCION-ED  PIC ZZZ,ZZZ,ZZ9.
+001140     05 WK-CONT-INSERTAD-ED   PIC ZZZ,ZZZ,ZZ9.
+001150     05 WK-CONT-ACTUALIZ-ED   PIC ZZZ,ZZZ,ZZ9.
+001160     05 WK-CONT-TRUNCAD-ED    PIC ZZZ,ZZZ,ZZ9.
+001170     05 WK-CONT-INVALIDA-ED   PIC ZZZ,ZZZ,ZZ9.
+001180
+001190 01  WK-SWITCHES.
+001200     05 WK-RESTART-SW         PIC X(01) VALUE 'N'.
+001210        88 WK-RESTART-SOLICITADO        VALUE 'Y'.
+001220     05 WK-MODO-PROCESO       PIC X(01) VALUE 'N'.
+001230        88 WK-MODO-ES-REFRESCO          VALUE 'R'.
+001240     05 WK-RANGO-SW           PIC X(01) VALUE 'N'.
+001250        88 WK-RANGO-ACTIVO              VALUE 'Y'.
+001260     05 WK-LLAVE-VALIDA-SW    PIC X(01) VALUE 'Y'.
+001270        88 WK-LLAVE-ES-VALIDA           VALUE 'Y'.
+001280        88 WK-LLAVE-ES-INVALIDA         VALUE 'N'.
+001290
+001360 01  WK-RANGO-AREA.
+001370     05 WK-LLAVE-INICIAL      PIC 9(06) VALUE ZERO.
+001380     05 WK-LLAVE-FINAL        PIC 9(06) VALUE ZERO.
+001390     05 WK-LLAVE-ACTUAL-NUM   PIC 9(06) VALUE ZERO.
+001400
+001410 01  WK-REFRESCO-AREA.
+001420     05 WK-SAM-NAME-DB        PIC X(25).
+001430     05 WK-SAM-ADDRESS-DB     PIC X(25).
+001440     05 WK-SAM-CONTACT-DB     PIC X(25).
+001450     05 WK-TRUNC-LLAVE        PIC 9(06).
+001460     05 WK-TRUNC-LONG-DESTINO PIC 9(02) VALUE 25.
+001480     05 WK-TRUNC-CAMPO        PIC X(30).
+001490     05 WK-TRUNC-NOMBRE-CAMPO PIC X(10).
+001500     05 WK-TRUNC-SW           PIC X(01).
+001510        88 WK-HUBO-TRUNCAMIENTO         VALUE 'Y'.
+001520
+001530 01  WK-RPT-AREA.
+001540     05 WK-LINEA-ACTUAL       PIC 9(03) COMP VALUE 99.
+001550     05 WK-MAX-LINEAS         PIC 9(03) COMP VALUE 060.
+001560     05 WK-PAGINA             PIC 9(05) COMP VALUE ZERO.
+001570     05 WK-PAGINA-ED          PIC ZZZZ9.
+001580
+001590 01  WS-AREA.
+001600     05  WS-SAM-FILE-STATUS   PIC XX   VALUE SPACES.
+001610         88 SAM-FILE-EOF               VALUE '10'.
+001620         88 SAM-FILE-OPEN              VALUE '00'.
+001630     05  WS-SAM-CKPT-STATUS   PIC XX   VALUE SPACES.
+001640     05  WS-SAM-RPT-STATUS    PIC XX   VALUE SPACES.
+001650     05  WS-SAM-EXCP-STATUS   PIC XX   VALUE SPACES.
+001660     05  WS-SAM-ERRQ-STATUS   PIC XX   VALUE SPACES.
+001670     05  WS-SAM-HIST-STATUS   PIC XX   VALUE SPACES.
+001680
+001690 LINKAGE SECTION.
+001700******************************************************************
+001710* PARM DE JCL - FORMATO POSICIONAL                               *
+001720*   COL  1-8   FECHA DE PROCESO AAAAMMDD (OPCIONAL; SI VIENE EN  *
+001730*              CEROS O BLANCOS SE USA LA FECHA DEL SISTEMA)      *
+001740*   COL    9   MODO - 'R' REFRESCA SAM-TAB DESDE SAM-FILE        *
+001750*              (INSERT/UPDATE); CUALQUIER OTRO VALOR ES CONSULTA *
+001760*   COL   10   RESTART - 'Y' REPOSICIONA CON EL CHECKPOINT       *
+001770*   COL 11-16  LLAVE INICIAL PARA REPROCESO SELECTIVO (OPCIONAL) *
+001780*   COL 17-22  LLAVE FINAL PARA REPROCESO SELECTIVO (OPCIONAL;   *
+001790*              SI SE OMITE Y HAY LLAVE INICIAL, SE PROCESA SOLO  *
+001800*              ESA LLAVE)                                       *
+001810******************************************************************
+001820 01  LS-PARM.
+001830     05 LS-PARM-LEN           PIC S9(04) COMP.
+001840     05 LS-PARM-TEXT.
+001850        10 LS-PARM-FECHA        PIC 9(08).
+001860        10 LS-PARM-MODO         PIC X(01).
+001870        10 LS-PARM-RESTART-SW   PIC X(01).
+001880        10 LS-PARM-LLAVE-INI    PIC 9(06).
+001890        10 LS-PARM-LLAVE-FIN    PIC 9(06).
+001900        10 FILLER               PIC X(58).
+001910
+001920 PROCEDURE DIVISION USING LS-PARM.
+001930
+001940******************************************************************
+001950* 0000-PROGRAMA                                                  *
+001960******************************************************************
+001970 0000-PROGRAMA.
+001980     PERFORM 0100-INICIO  THRU 0100-FIN.
+001990
+002000     PERFORM 0500-PROCESO THRU 0500-FIN
+002010             UNTIL SAM-FILE-EOF.
+002020
+002030     PERFORM 0900-TERMINA THRU 0900-FIN.
+002040
+002050     STOP RUN.
+002060
+002070******************************************************************
+002080* 0050-EDITA-PARM                                                *
+002090* DESCOMPONE EL PARM POSICIONAL DE JCL: FECHA DE PROCESO, MODO   *
+002100* (CONSULTA O REFRESCO), SWITCH DE RESTART Y RANGO DE LLAVES     *
+002105* PARA REPROCESO SELECTIVO. CADA CAMPO SOLO SE TOCA SI EL PARM   *
+002106* REALMENTE TRAE SUFICIENTES CARACTERES PARA CUBRIR SU COLUMNA   *
+002107* (UN PARM MAS CORTO QUE EL FORMATO COMPLETO ES VALIDO - TODOS   *
+002108* LOS CAMPOS DESPUES DE LA FECHA SON OPCIONALES), Y SE VALIDA    *
+002109* NUMERICO ANTES DE USAR LOS CAMPOS PIC 9, IGUAL QUE SE HACE CON *
+002110* LA LLAVE DE SAM-FILE EN 0130-VALIDA-LLAVE.                     *
+002120******************************************************************
+002130 0050-EDITA-PARM.
+002140     IF LS-PARM-LEN = ZERO
+002150         GO TO 0050-FIN
+002160     END-IF.
+002170
+002180     IF LS-PARM-LEN >= 8
+002182         IF LS-PARM-FECHA IS NUMERIC AND LS-PARM-FECHA NOT = ZERO
+002190             MOVE LS-PARM-FECHA TO WK-FECHA-SISTEMA
+002200         END-IF
+002202     END-IF.
+002210
+002220     IF LS-PARM-LEN >= 9
+002222         IF LS-PARM-MODO = 'R'
+002230             MOVE 'R' TO WK-MODO-PROCESO
+002240         END-IF
+002242     END-IF.
+002250
+002260     IF LS-PARM-LEN >= 10
+002262         IF LS-PARM-RESTART-SW = 'Y'
+002270             MOVE 'Y' TO WK-RESTART-SW
+002280         END-IF
+002282     END-IF.
+002290
+002300     IF LS-PARM-LEN >= 16
+002302         IF LS-PARM-LLAVE-INI IS NUMERIC
+002303            AND LS-PARM-LLAVE-INI NOT = ZERO
+002310             MOVE LS-PARM-LLAVE-INI TO WK-LLAVE-INICIAL
+002320             MOVE 'Y'               TO WK-RANGO-SW
+002330         END-IF
+002332     END-IF.
+002340
+002350     IF NOT WK-RANGO-ACTIVO
+002360         GO TO 0050-FIN
+002370     END-IF.
+002380
+002390     IF LS-PARM-LEN >= 22
+002392         IF LS-PARM-LLAVE-FIN IS NUMERIC
+002393            AND LS-PARM-LLAVE-FIN NOT = ZERO
+002400             MOVE LS-PARM-LLAVE-FIN TO WK-LLAVE-FINAL
+002405             GO TO 0050-FIN
+002410         END-IF
+002412     END-IF.
+002420     MOVE WK-LLAVE-INICIAL  TO WK-LLAVE-FINAL.
+002440 0050-FIN.
+002450     EXIT.
+002460
+002470******************************************************************
+002480* 0100-INICIO                                                    *
+002481* EN RESTART (WK-RESTART-SOLICITADO) LOS ARCHIVOS DE SALIDA SE   *
+002482* ABREN EXTEND EN LUGAR DE OUTPUT, PARA QUE EL LISTADO, LAS      *
+002483* EXCEPCIONES, LA COLA DE ERRORES Y EL HISTORICO DE LA CORRIDA   *
+002484* ANTERIOR NO SE PIERDAN - LOS TOTALES DE CONTROL DEBEN REFLEJAR *
+002485* EL VOLUMEN COMPLETO DEL DIA, NO SOLO EL TRAMO REPROCESADO.     *
+002486******************************************************************
+002500 0100-INICIO.
+002510     PERFORM 0050-EDITA-PARM THRU 0050-FIN.
+002520
+002530     IF WK-FECHA-SISTEMA = ZERO
+002540         ACCEPT WK-FECHA-SISTEMA FROM DATE YYYYMMDD
+002550     END-IF.
+002560     MOVE WK-FECHA-SISTEMA(5:2) TO WK-DATE-MM.
+002570     MOVE WK-FECHA-SISTEMA(7:2) TO WK-DATE-DD.
+002580     MOVE WK-FECHA-SISTEMA(1:4) TO WK-DATE-YYYY.
+002590
+002600     OPEN INPUT  SAM-FILE.
+002605     IF WK-RESTART-SOLICITADO
+002606         OPEN EXTEND SAM-RPT-FILE
+002607         OPEN EXTEND SAM-EXCP-FILE
+002608         OPEN EXTEND SAM-ERRQ-FILE
+002609         OPEN EXTEND SAM-HIST-FILE
+002611     ELSE
+002612         OPEN OUTPUT SAM-RPT-FILE
+002613         OPEN OUTPUT SAM-EXCP-FILE
+002614         OPEN OUTPUT SAM-ERRQ-FILE
+002615         OPEN OUTPUT SAM-HIST-FILE
+002616     END-IF.
+002617     PERFORM 0102-VALIDA-APERTURA THRU 0102-FIN.
+002650     PERFORM 0150-ENCABEZADO-RPT THRU 0150-FIN.
+002660     PERFORM 0105-POSICIONA    THRU 0105-FIN.
+002670     PERFORM 0120-LEE-SAM-FILE THRU 0120-FIN.
+002680 0100-FIN.
+002690     EXIT.
+002700
+002701******************************************************************
+002702* 0102-VALIDA-APERTURA                                           *
+002703* CONFIRMA QUE EL LISTADO, LAS EXCEPCIONES, LA COLA DE ERRORES Y *
+002704* EL HISTORICO HAYAN ABIERTO BIEN. SI ALGUNO FALLA, EL RESTO DE  *
+002705* LA CORRIDA PRODUCIRIA UN LISTADO O UN HISTORICO INCOMPLETO SIN *
+002706* AVISO, ASI QUE SE DETIENE EL JOB EN LUGAR DE SEGUIR.           *
+002707******************************************************************
+002708 0102-VALIDA-APERTURA.
+002709     IF WS-SAM-RPT-STATUS NOT = '00'
+002710         DISPLAY "ERROR AL ABRIR SAM-RPT-FILE  STATUS "
+002711                 WS-SAM-RPT-STATUS
+002712         MOVE 16 TO RETURN-CODE
+002713         STOP RUN
+002714     END-IF.
+002715     IF WS-SAM-EXCP-STATUS NOT = '00'
+002716         DISPLAY "ERROR AL ABRIR SAM-EXCP-FILE STATUS "
+002717                 WS-SAM-EXCP-STATUS
+002718         MOVE 16 TO RETURN-CODE
+002719         STOP RUN
+002720     END-IF.
+002721     IF WS-SAM-ERRQ-STATUS NOT = '00'
+002722         DISPLAY "ERROR AL ABRIR SAM-ERRQ-FILE STATUS "
+002723                 WS-SAM-ERRQ-STATUS
+002724         MOVE 16 TO RETURN-CODE
+002725         STOP RUN
+002726     END-IF.
+002727     IF WS-SAM-HIST-STATUS NOT = '00'
+002728         DISPLAY "ERROR AL ABRIR SAM-HIST-FILE STATUS "
+002729                 WS-SAM-HIST-STATUS
+002730         MOVE 16 TO RETURN-CODE
+002731         STOP RUN
+002732     END-IF.
+002733 0102-FIN.
+002734     EXIT.
+002735
+002736******************************************************************
+002720* 0105-POSICIONA                                                 *
+002730* SI EL PARM TRAE UN RANGO DE LLAVES (REPROCESO SELECTIVO) SE    *
+002740* REPOSICIONA AHI Y GANA SOBRE EL RESTART DE CHECKPOINT, POR SER *
+002750* UNA PETICION MAS ESPECIFICA. EN CASO CONTRARIO, SI SE PIDIO    *
+002760* RESTART, REPOSICIONA CON START EN LA SIGUIENTE LLAVE DESPUES   *
+002770* DEL ULTIMO CHECKPOINT, EN LUGAR DE REPROCESAR TODO EL ARCHIVO  *
+002780* DESDE EL PRINCIPIO.                                            *
+002790******************************************************************
+002800 0105-POSICIONA.
+002810     IF WK-RANGO-ACTIVO
+002820         MOVE WK-LLAVE-INICIAL TO SAM-FILE-KEY-NUMBER
+002830         START SAM-FILE
+002840             KEY IS NOT LESS THAN SAM-FILE-KEY-NUMBER
+002850             INVALID KEY
+002860                 SET SAM-FILE-EOF TO TRUE
+002870         END-START
+002880         GO TO 0105-FIN
+002890     END-IF.
+002900
+002910     IF NOT WK-RESTART-SOLICITADO
+002920         GO TO 0105-FIN
+002930     END-IF.
+002940
+002950     PERFORM 0107-LEE-CHECKPOINT THRU 0107-FIN.
+002960     IF WK-CKPT-LLAVE NOT = ZERO
+002970         MOVE WK-CKPT-LLAVE TO SAM-FILE-KEY-NUMBER
+002980         START SAM-FILE
+002990             KEY IS GREATER THAN SAM-FILE-KEY-NUMBER
+003000             INVALID KEY
+003010                 SET SAM-FILE-EOF TO TRUE
+003020         END-START
+003030     END-IF.
+003040 0105-FIN.
+003050     EXIT.
+003060
+003070******************************************************************
+003080* 0107-LEE-CHECKPOINT                                            *
+003090* LEE LA ULTIMA LLAVE PROCESADA DEL ARCHIVO SAM-CKPT-FILE. SI EL *
+003100* ARCHIVO NO EXISTE TODAVIA (PRIMERA CORRIDA) SIMPLEMENTE DEJA   *
+003110* WK-CKPT-LLAVE EN CERO Y EL PROCESO ARRANCA DESDE EL PRINCIPIO. *
+003111* TAMBIEN RESTAURA LOS CONTADORES DE CONTROL DEL CHECKPOINT EN   *
+003112* LOS WK-CONT-* CORRESPONDIENTES, PARA QUE 0950-TOTALES-CONTROL  *
+003113* REPORTE EL VOLUMEN ACUMULADO DE TODO EL DIA Y NO SOLO EL DEL   *
+003114* TRAMO REPROCESADO EN ESTA CORRIDA.                             *
+003120******************************************************************
+003130 0107-LEE-CHECKPOINT.
+003140     MOVE ZERO TO WK-CKPT-LLAVE.
+003150     OPEN INPUT SAM-CKPT-FILE.
+003160     IF WS-SAM-CKPT-STATUS NOT = '00'
+003170         GO TO 0107-FIN
+003180     END-IF.
+003190
+003200     READ SAM-CKPT-FILE
+003210         AT END
+003220             GO TO 0107-CIERRA
+003230     END-READ.
+003240
+003250     IF CKPT-ULTIMA-LLAVE IS NUMERIC
+003260         MOVE CKPT-ULTIMA-LLAVE TO WK-CKPT-LLAVE
+003261         MOVE CKPT-CONT-PROCESADOS  TO WK-CONT-PROCESADOS
+003262         MOVE CKPT-CONT-ENCONTRADOS TO WK-CONT-ENCONTRADOS
+003263         MOVE CKPT-CONT-EXCEPCIONES TO WK-CONT-EXCEPCIONES
+003264         MOVE CKPT-CONT-LLAVE-INVAL TO WK-CONT-LLAVE-INVAL
+003265         MOVE CKPT-CONT-TRUNCADOS   TO WK-CONT-TRUNCADOS
+003266         MOVE CKPT-CONT-INSERTADOS  TO WK-CONT-INSERTADOS
+003267         MOVE CKPT-CONT-ACTUALIZAD  TO WK-CONT-ACTUALIZAD
+003270     END-IF.
+003280
+003290 0107-CIERRA.
+003300     CLOSE SAM-CKPT-FILE.
+003310 0107-FIN.
+003320     EXIT.
+003330
+003340******************************************************************
+003350* 0120-LEE-SAM-FILE                                              *
+003352* SI 0105-POSICIONA YA DEJO SAM-FILE-EOF ENCENDIDO (UN START CON *
+003354* INVALID KEY, YA SEA POR RESTART O POR RANGO), NO SE INTENTA EL *
+003356* READ: EL INDICADOR DE POSICION DEL ARCHIVO QUEDA INDEFINIDO    *
+003358* DESPUES DE UN START FALLIDO Y UN READ AHI PODRIA REGRESAR UN   *
+003359* FILE STATUS QUE APAGUE SAM-FILE-EOF SIN QUERER.                *
+003360* SI HAY UN RANGO DE LLAVES ACTIVO (REPROCESO SELECTIVO), SE     *
+003370* SIMULA FIN DE ARCHIVO EN CUANTO LA LLAVE LEIDA REBASA LA LLAVE *
+003375* FINAL DEL RANGO, PARA NO SEGUIR LEYENDO EL RESTO DE SAM-FILE.  *
+003380* LA COMPARACION SOLO APLICA SI LA LLAVE ES NUMERICA - UNA LLAVE *
+003385* INVALIDA SE DEJA PASAR AQUI Y LA RECHAZA 0130-VALIDA-LLAVE.    *
+003390******************************************************************
+003400 0120-LEE-SAM-FILE.
+003405     IF SAM-FILE-EOF
+003406         GO TO 0120-FIN
+003407     END-IF.
+003410     READ SAM-FILE NEXT
+003420         AT END
+003430             DISPLAY "PROGRAMA FIN SAM-FILE"
+003440     END-READ.
+003450
+003460     IF SAM-FILE-EOF OR NOT WK-RANGO-ACTIVO
+003470         GO TO 0120-FIN
+003480     END-IF.
+003490
+003495     IF SAM-FILE-KEY-NUMBER IS NOT NUMERIC
+003496         GO TO 0120-FIN
+003497     END-IF.
+003500     MOVE SAM-FILE-KEY-NUMBER TO WK-LLAVE-ACTUAL-NUM.
+003510     IF WK-LLAVE-ACTUAL-NUM > WK-LLAVE-FINAL
+003520         SET SAM-FILE-EOF TO TRUE
+003530     END-IF.
+003540 0120-FIN.
+003550     EXIT.
+003560
+003570******************************************************************
+003580* 0130-VALIDA-LLAVE                                              *
+003590* VALIDA QUE SAM-FILE-KEY-NUMBER SEA NUMERICO ANTES DE USARLO EN *
+003600* EL SELECT CONTRA SAM-TAB (SAM-ID ES PIC X(06), PERO EL VALOR   *
+003610* SIEMPRE DEBE SER NUMERICO). LAS LLAVES NO NUMERICAS SE MANDAN  *
+003620* A SAM-ERRQ CON EL REGISTRO COMPLETO EN LUGAR DE DEJAR QUE EL   *
+003630* SELECT FALLE CON UN SQLCODE CONFUSO.                           *
+003650******************************************************************
+003660 0130-VALIDA-LLAVE.
+003670     MOVE 'Y' TO WK-LLAVE-VALIDA-SW.
+003680     IF SAM-FILE-KEY-NUMBER IS NOT NUMERIC
+003690         MOVE 'N' TO WK-LLAVE-VALIDA-SW
+003700         PERFORM 0135-ESCRIBE-ERRQ THRU 0135-FIN
+003710     END-IF.
+003720 0130-FIN.
+003730     EXIT.
+003740
+003750 0135-ESCRIBE-ERRQ.
+003760     ADD 1 TO WK-CONT-LLAVE-INVAL.
+003770     MOVE SPACES              TO SAM-ERRQ-RECORD.
+003780     MOVE SAM-FILE-KEY-NUMBER TO ERRQ-KEY-NUMBER.
+003790     MOVE WK-DATE-CURR        TO ERRQ-RUN-DATE.
+003800     MOVE 'LLAVE NO NUMERICA' TO ERRQ-MOTIVO.
+003810     MOVE SAM-FILE-RECORD     TO ERRQ-REGISTRO.
+003820     WRITE SAM-ERRQ-RECORD.
+003830 0135-FIN.
+003840     EXIT.
+003850
+003860******************************************************************
+003870* 0140-SELECT-SAM-TAB                                            *
+003880* EN MODO CONSULTA (DEFAULT) SOLO ACCESA SAM-TAB PARA DESPLEGAR  *
+003890* EL REGISTRO O REGISTRAR LA EXCEPCION. EN MODO REFRESCO, USA EL *
+003900* MISMO SELECT PARA DECIDIR SI EL SAM-FILE-KEY-NUMBER YA EXISTE  *
+003910* EN SAM-TAB (UPDATE) O ES NUEVO (INSERT).                       *
+003920******************************************************************
+003930 0140-SELECT-SAM-TAB.
+003940     MOVE SAM-FILE-KEY-NUMBER TO SAM-ID.
+003950     EXEC SQL
+003960         SELECT SAM_ID,
+003970                SAM_NAME,
+003980                SAM_ADDRESS,
+003990                SAM_CONTACT
+004000           INTO :SAM-ID,
+004010                :SAM-NAME,
+004020                :SAM-ADDRESS,
+004030                :SAM-CONTACT
+004040           FROM SAM-TAB
+004050          WHERE SAM_ID = :SAM-ID
+004060     END-EXEC.
+004070
+004080     EVALUATE TRUE
+004090         WHEN SQLCODE = ZERO AND WK-MODO-ES-REFRESCO
+004100              PERFORM 0142-ACTUALIZA-SAM-TAB THRU 0142-FIN
+004110         WHEN SQLCODE = ZERO
+004120              ADD 1 TO WK-CONT-ENCONTRADOS
+004130              PERFORM 0510-DESPLIEGA         THRU 0510-FIN
+004140         WHEN WK-MODO-ES-REFRESCO
+004150              PERFORM 0143-INSERTA-SAM-TAB   THRU 0143-FIN
+004160         WHEN OTHER
+004170              PERFORM 0520-ESCRIBE-EXCEPCION THRU 0520-FIN
+004180     END-EVALUATE.
+004190 0140-FIN.
+004200     EXIT.
+004210
+004220******************************************************************
+004230* 0142-ACTUALIZA-SAM-TAB                                         *
+004240* LA LLAVE YA EXISTE EN SAM-TAB. SOLO SE EMITE EL UPDATE SI      *
+004250* NOMBRE, DIRECCION O CONTACTO REALMENTE CAMBIARON EN SAM-FILE.  *
+004260******************************************************************
+004270 0142-ACTUALIZA-SAM-TAB.
+004280     ADD 1 TO WK-CONT-ENCONTRADOS.
+004290     MOVE SAM-NAME    TO WK-SAM-NAME-DB.
+004300     MOVE SAM-ADDRESS TO WK-SAM-ADDRESS-DB.
+004310     MOVE SAM-CONTACT TO WK-SAM-CONTACT-DB.
+004320
+004330     PERFORM 0146-ARMA-HOST-VARS THRU 0146-FIN.
+004340
+004350     IF SAM-NAME    = WK-SAM-NAME-DB
+004360        AND SAM-ADDRESS = WK-SAM-ADDRESS-DB
+004370        AND SAM-CONTACT = WK-SAM-CONTACT-DB
+004380         GO TO 0142-FIN
+004390     END-IF.
+004400
+004410     EXEC SQL
+004420         UPDATE SAM-TAB
+004430            SET SAM_NAME    = :SAM-NAME,
+004440                SAM_ADDRESS = :SAM-ADDRESS,
+004450                SAM_CONTACT = :SAM-CONTACT
+004460          WHERE SAM_ID = :SAM-ID
+004470     END-EXEC.
+004480     ADD 1 TO WK-CONT-ACTUALIZAD.
+004490 0142-FIN.
+004500     EXIT.
+004510
+004520******************************************************************
+004530* 0143-INSERTA-SAM-TAB                                           *
+004540* LA LLAVE NO EXISTE TODAVIA EN SAM-TAB - SE DA DE ALTA A PARTIR *
+004550* DEL REGISTRO DE SAM-FILE.                                      *
+004560******************************************************************
+004570 0143-INSERTA-SAM-TAB.
+004580     PERFORM 0146-ARMA-HOST-VARS THRU 0146-FIN.
+004590     EXEC SQL
+004600         INSERT INTO SAM-TAB
+004610                (SAM_ID, SAM_NAME, SAM_ADDRESS, SAM_CONTACT)
+004620         VALUES (:SAM-ID, :SAM-NAME, :SAM-ADDRESS, :SAM-CONTACT)
+004630     END-EXEC.
+004640     ADD 1 TO WK-CONT-INSERTADOS.
+004650 0143-FIN.
+004660     EXIT.
+004670
+004680******************************************************************
+004690* 0146-ARMA-HOST-VARS                                            *
+004700* ARMA SAM-NAME/SAM-ADDRESS/SAM-CONTACT A PARTIR DE LOS CAMPOS   *
+004710* DE SAM-FILE, QUE SON MAS ANCHOS (30) QUE LAS HOST-VARIABLES DE *
+004720* SAM-TAB (25 - VER DCLSAM). SE INVOCA A EJEMPLO-UNISYS PARA     *
+004730* DETECTAR SI EL MOVE RESULTANTE TRUNCA EL DATO, Y SE BITACORIZA *
+004740* LA PERDIDA EN SAM-EXCP EN LUGAR DE DESCUBRIRLA DESPUES EN UN   *
+004750* REPORTE CON LA DIRECCION O EL NOMBRE INCOMPLETOS.              *
+004760******************************************************************
+004770 0146-ARMA-HOST-VARS.
+004780     MOVE SAM-FILE-KEY-NUMBER TO WK-TRUNC-LLAVE.
+004790
+004800     CALL 'EJEMPLO-UNISYS' USING WK-TRUNC-LLAVE,
+004810                                 SAM-FILE-NAME,
+004820                                 WK-TRUNC-LONG-DESTINO,
+004830                                 WK-TRUNC-CAMPO,
+004840                                 WK-TRUNC-SW
+004850     END-CALL.
+004860     MOVE WK-TRUNC-CAMPO(1:25) TO SAM-NAME.
+004870     IF WK-HUBO-TRUNCAMIENTO
+004880         MOVE 'SAM-NAME'   TO WK-TRUNC-NOMBRE-CAMPO
+004890         PERFORM 0147-LOG-TRUNCAMIENTO THRU 0147-FIN
+004900     END-IF.
+004910
+004920     CALL 'EJEMPLO-UNISYS' USING WK-TRUNC-LLAVE,
+004930                                 SAM-FILE-ADDRESS,
+004940                                 WK-TRUNC-LONG-DESTINO,
+004950                                 WK-TRUNC-CAMPO,
+004960                                 WK-TRUNC-SW
+004970     END-CALL.
+004980     MOVE WK-TRUNC-CAMPO(1:25) TO SAM-ADDRESS.
+004990     IF WK-HUBO-TRUNCAMIENTO
+005000         MOVE 'SAM-ADDR'   TO WK-TRUNC-NOMBRE-CAMPO
+005010         PERFORM 0147-LOG-TRUNCAMIENTO THRU 0147-FIN
+005020     END-IF.
+005030
+005040     CALL 'EJEMPLO-UNISYS' USING WK-TRUNC-LLAVE,
+005050                                 SAM-FILE-CONTACT,
+005060                                 WK-TRUNC-LONG-DESTINO,
+005070                                 WK-TRUNC-CAMPO,
+005080                                 WK-TRUNC-SW
+005090     END-CALL.
+005100     MOVE WK-TRUNC-CAMPO(1:25) TO SAM-CONTACT.
+005110     IF WK-HUBO-TRUNCAMIENTO
+005120         MOVE 'SAM-CONT'   TO WK-TRUNC-NOMBRE-CAMPO
+005130         PERFORM 0147-LOG-TRUNCAMIENTO THRU 0147-FIN
+005140     END-IF.
+005150 0146-FIN.
+005160     EXIT.
+005170
+005180 0147-LOG-TRUNCAMIENTO.
+005190     ADD 1 TO WK-CONT-TRUNCADOS.
+005200     MOVE SPACES              TO SAM-EXCP-RECORD.
+005210     MOVE SAM-FILE-KEY-NUMBER TO EXCP-KEY-NUMBER.
+005220     MOVE WK-DATE-CURR        TO EXCP-RUN-DATE.
+005230     STRING 'TRUNCADO '          DELIMITED BY SIZE
+005240            WK-TRUNC-NOMBRE-CAMPO DELIMITED BY SPACE
+005250       INTO EXCP-MOTIVO.
+005260     WRITE SAM-EXCP-RECORD.
+005270 0147-FIN.
+005280     EXIT.
+005290
+005300******************************************************************
+005310* 0520-ESCRIBE-EXCEPCION                                         *
+005320* GRABA UN REGISTRO EN EL ARCHIVO DE EXCEPCIONES CUANDO LA LLAVE *
+005330* DE SAM-FILE NO TIENE CONTRAPARTE EN SAM-TAB.                  *
+005340******************************************************************
+005350 0520-ESCRIBE-EXCEPCION.
+005360     DISPLAY "PROGRAMA SAM-ID " SAM-ID " NOT FOUND ".
+005370     ADD 1 TO WK-CONT-EXCEPCIONES.
+005380     MOVE SPACES              TO SAM-EXCP-RECORD.
+005390     MOVE SAM-FILE-KEY-NUMBER TO EXCP-KEY-NUMBER.
+005400     MOVE WK-DATE-CURR        TO EXCP-RUN-DATE.
+005410     MOVE 'NO EXISTE EN SAM-TAB' TO EXCP-MOTIVO.
+005420     WRITE SAM-EXCP-RECORD.
+005430 0520-FIN.
+005440     EXIT.
+005450
+005460******************************************************************
+005470* 0500-PROCESO                                                   *
+005480* GUARDA LA LLAVE DEL REGISTRO ACTUAL (PARA EL CHECKPOINT) ANTES *
+005490* DE PROCESARLO, LO COPIA AL HISTORICO, VALIDA LA LLAVE Y LO     *
+005500* ACCESA CONTRA SAM-TAB, LUEGO AVANZA AL SIGUIENTE (LECTURA      *
+005510* ANTICIPADA) Y REVISA SI TOCA GRABAR UN NUEVO CHECKPOINT.       *
+005520******************************************************************
+005530 0500-PROCESO.
+005540     MOVE SAM-FILE-KEY-NUMBER TO WK-ULTIMA-LLAVE.
+005550     ADD 1 TO WK-CONT-PROCESADOS.
+005560     PERFORM 0125-GRABA-HISTORIA      THRU 0125-FIN.
+005570     PERFORM 0130-VALIDA-LLAVE        THRU 0130-FIN.
+005580     IF WK-LLAVE-ES-VALIDA
+005590         PERFORM 0140-SELECT-SAM-TAB  THRU 0140-FIN
+005600     END-IF.
+005610     PERFORM 0120-LEE-SAM-FILE        THRU 0120-FIN.
+005620     PERFORM 0600-VERIFICA-CHECKPOINT THRU 0600-FIN.
+005630 0500-FIN.
+005640     EXIT.
+005650
+005660******************************************************************
+005670* 0125-GRABA-HISTORIA                                            *
+005680* COPIA EL REGISTRO DE SAM-FILE TAL COMO SE LEYO, FECHADO CON LA *
+005690* FECHA DE PROCESO, AL ARCHIVO HISTORICO SAM-HIST. EN PRODUCCION *
+005700* ESTE ARCHIVO SE MANEJA COMO GDG PARA CONSERVAR UNA GENERACION  *
+005710* POR DIA DE CORRIDA.                                            *
+005720******************************************************************
+005730 0125-GRABA-HISTORIA.
+005740     MOVE SPACES              TO SAM-HIST-RECORD.
+005750     MOVE SAM-FILE-KEY-NUMBER TO HIST-KEY-NUMBER.
+005760     MOVE SAM-FILE-NAME       TO HIST-NAME.
+005770     MOVE SAM-FILE-ADDRESS    TO HIST-ADDRESS.
+005780     MOVE SAM-FILE-CONTACT    TO HIST-CONTACT.
+005790     MOVE WK-DATE-CURR        TO HIST-RUN-DATE.
+005800     WRITE SAM-HIST-RECORD.
+005810 0125-FIN.
+005820     EXIT.
+005830
+005840******************************************************************
+005850* 0510-DESPLIEGA                                                 *
+005860******************************************************************
+005870 0510-DESPLIEGA.
+005880     IF WK-LINEA-ACTUAL >= WK-MAX-LINEAS
+005890         PERFORM 0150-ENCABEZADO-RPT THRU 0150-FIN
+005900     END-IF.
+005910
+006040     MOVE SPACES TO SAM-RPT-RECORD.
+006050     STRING 'CLIENTE : '   DELIMITED BY SIZE
+006060            SAM-ID         DELIMITED BY SIZE
+006070            ' '            DELIMITED BY SIZE
+006080            SAM-NAME       DELIMITED BY SIZE
+006090       INTO SAM-RPT-RECORD.
+006100     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+006110     ADD 1 TO WK-LINEA-ACTUAL.
+006120
+006130     MOVE SPACES TO SAM-RPT-RECORD.
+006140     STRING 'ADDRESS : '   DELIMITED BY SIZE
+006150            SAM-ADDRESS    DELIMITED BY SIZE
+006160       INTO SAM-RPT-RECORD.
+006170     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+006180     ADD 1 TO WK-LINEA-ACTUAL.
+006190
+006200     MOVE SPACES TO SAM-RPT-RECORD.
+006210     STRING 'CONTACT : '   DELIMITED BY SIZE
+006220            SAM-CONTACT    DELIMITED BY SIZE
+006230            ' ON '         DELIMITED BY SIZE
+006240            WK-DATE-CURR   DELIMITED BY SIZE
+006250       INTO SAM-RPT-RECORD.
+006260     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+006270     ADD 1 TO WK-LINEA-ACTUAL.
+006280
+006290     MOVE SPACES TO SAM-RPT-RECORD.
+006300     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+006310     ADD 1 TO WK-LINEA-ACTUAL.
+006320 0510-FIN.
+006330     EXIT.
+006340
+006350******************************************************************
+006360* 0150-ENCABEZADO-RPT                                            *
+006370* ENCABEZADO DE PAGINA PARA EL LISTADO: TITULO, FECHA DE CORRIDA *
+006380* Y NUMERO DE PAGINA. LA PRIMERA PAGINA NO HACE SALTO DE PAGINA, *
+006385* SALVO EN UNA CORRIDA DE RESTART, DONDE SAM-RPT-FILE SE ABRE EN *
+006386* EXTEND SOBRE EL LISTADO DE LA CORRIDA ANTERIOR Y EL ENCABEZADO *
+006387* DEBE EMPEZAR SIEMPRE EN PAGINA NUEVA.                          *
+006390******************************************************************
+006400 0150-ENCABEZADO-RPT.
+006410     ADD 1 TO WK-PAGINA.
+006420     MOVE WK-PAGINA TO WK-PAGINA-ED.
+006430
+006440     MOVE SPACES TO SAM-RPT-RECORD.
+006450     IF WK-PAGINA = 1 AND NOT WK-RESTART-SOLICITADO
+006460         WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE
+006470     ELSE
+006480         WRITE SAM-RPT-RECORD AFTER ADVANCING PAGE
+006490     END-IF.
+006500
+006510     MOVE SPACES TO SAM-RPT-RECORD.
+006520     STRING 'COBOLSQL'   DELIMITED BY SIZE
+006530            ' - LISTADO DE CLIENTES SAM-FILE / SAM-TAB'
+006540                         DELIMITED BY SIZE
+006550            ' - FECHA: ' DELIMITED BY SIZE
+006560            WK-DATE-CURR DELIMITED BY SIZE
+006570       INTO SAM-RPT-RECORD.
+006580     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+006590
+006600     MOVE SPACES TO SAM-RPT-RECORD.
+006610     STRING 'PAGINA: '   DELIMITED BY SIZE
+006620            WK-PAGINA-ED DELIMITED BY SIZE
+006630       INTO SAM-RPT-RECORD.
+006640     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+006650
+006660     MOVE SPACES TO SAM-RPT-RECORD.
+006670     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+006680
+006690     MOVE 4 TO WK-LINEA-ACTUAL.
+006700 0150-FIN.
+006710     EXIT.
+006720
+006730******************************************************************
+006740* 0600-VERIFICA-CHECKPOINT / 0610-ESCRIBE-CHECKPOINT             *
+006750* CADA WK-CKPT-INTERVALO LECTURAS SE GRABA UN CHECKPOINT CON LA  *
+006760* ULTIMA LLAVE PROCESADA, PARA PODER REINICIAR AHI EN LUGAR DE   *
+006770* REPROCESAR TODO EL ARCHIVO DESDE EL PRINCIPIO. UNA CORRIDA DE  *
+006775* REPROCESO SELECTIVO (WK-RANGO-ACTIVO) NUNCA GRABA CHECKPOINT - *
+006776* SU LLAVE FINAL DE RANGO NO ES UN PUNTO VALIDO PARA REINICIAR   *
+006777* LA CARGA COMPLETA, Y PISARIA EL CHECKPOINT DEL QUE DEPENDE. SI *
+006778* LA CORRIDA NO LLEGO A PROCESAR NINGUN REGISTRO (WK-ULTIMA-     *
+006779* LLAVE SIGUE EN SPACES) TAMPOCO SE GRABA, PARA NO PISAR CON UNA *
+006781* LLAVE EN BLANCO UN CHECKPOINT VALIDO DE UNA CORRIDA ANTERIOR.  *
+006780******************************************************************
+006790 0600-VERIFICA-CHECKPOINT.
+006800     IF SAM-FILE-EOF
+006810         GO TO 0600-FIN
+006820     END-IF.
+006830
+006840     ADD 1 TO WK-CONT-DESDE-CKPT.
+006850     IF WK-CONT-DESDE-CKPT < WK-CKPT-INTERVALO
+006860         GO TO 0600-FIN
+006870     END-IF.
+006880
+006890     PERFORM 0610-ESCRIBE-CHECKPOINT THRU 0610-FIN.
+006900     MOVE ZERO TO WK-CONT-DESDE-CKPT.
+006910 0600-FIN.
+006920     EXIT.
+006930
+006940 0610-ESCRIBE-CHECKPOINT.
+006945     IF WK-RANGO-ACTIVO OR WK-ULTIMA-LLAVE = SPACES
+006946         GO TO 0610-FIN
+006947     END-IF.
+006950     OPEN OUTPUT SAM-CKPT-FILE.
+006951     IF WS-SAM-CKPT-STATUS NOT = '00'
+006952         DISPLAY "ERROR AL ABRIR SAM-CKPT-FILE STATUS "
+006953                 WS-SAM-CKPT-STATUS
+006954         MOVE 16 TO RETURN-CODE
+006955         STOP RUN
+006956     END-IF.
+006960     MOVE WK-ULTIMA-LLAVE TO CKPT-ULTIMA-LLAVE.
+006970     MOVE WK-DATE-CURR    TO CKPT-RUN-DATE.
+006971     MOVE WK-CONT-PROCESADOS  TO CKPT-CONT-PROCESADOS.
+006972     MOVE WK-CONT-ENCONTRADOS TO CKPT-CONT-ENCONTRADOS.
+006973     MOVE WK-CONT-EXCEPCIONES TO CKPT-CONT-EXCEPCIONES.
+006974     MOVE WK-CONT-LLAVE-INVAL TO CKPT-CONT-LLAVE-INVAL.
+006975     MOVE WK-CONT-TRUNCADOS   TO CKPT-CONT-TRUNCADOS.
+006976     MOVE WK-CONT-INSERTADOS  TO CKPT-CONT-INSERTADOS.
+006977     MOVE WK-CONT-ACTUALIZAD  TO CKPT-CONT-ACTUALIZAD.
+006980     WRITE SAM-CKPT-RECORD.
+006990     CLOSE SAM-CKPT-FILE.
+007000 0610-FIN.
+007010     EXIT.
+007020
+007030******************************************************************
+007040* 0950-TOTALES-CONTROL                                           *
+007050* ESCRIBE EN EL LISTADO LOS TOTALES DE CONTROL DE LA CORRIDA:    *
+007060* REGISTROS PROCESADOS, ENCONTRADOS EN SAM-TAB, EXCEPCIONES,     *
+007070* LLAVES INVALIDAS Y, CUANDO LA CORRIDA FUE EN MODO REFRESCO,    *
+007080* ALTAS Y CAMBIOS APLICADOS A SAM-TAB.                           *
+007090******************************************************************
+007100 0950-TOTALES-CONTROL.
+007110     MOVE WK-CONT-PROCESADOS  TO WK-CONT-PROCESADOS-ED.
+007120     MOVE WK-CONT-ENCONTRADOS TO WK-CONT-ENCONTRAD-ED.
+007130     MOVE WK-CONT-EXCEPCIONES TO WK-CONT-EXCEPCION-ED.
+007140     MOVE WK-CONT-LLAVE-INVAL TO WK-CONT-INVALIDA-ED.
+007150     MOVE WK-CONT-TRUNCADOS   TO WK-CONT-TRUNCAD-ED.
+007160
+007170     MOVE SPACES TO SAM-RPT-RECORD.
+007180     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+007190
+007200     MOVE SPACES TO SAM-RPT-RECORD.
+007210     STRING 'TOTAL REGISTROS PROCESADOS : ' DELIMITED BY SIZE
+007220            WK-CONT-PROCESADOS-ED           DELIMITED BY SIZE
+007230       INTO SAM-RPT-RECORD.
+007240     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+007250
+007260     MOVE SPACES TO SAM-RPT-RECORD.
+007270     STRING 'TOTAL ENCONTRADOS EN SAM-TAB: ' DELIMITED BY SIZE
+007280            WK-CONT-ENCONTRAD-ED            DELIMITED BY SIZE
+007290       INTO SAM-RPT-RECORD.
+007300     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+007310
+007320     MOVE SPACES TO SAM-RPT-RECORD.
+007330     STRING 'TOTAL EXCEPCIONES (NO ENCONT): ' DELIMITED BY SIZE
+007340            WK-CONT-EXCEPCION-ED             DELIMITED BY SIZE
+007350       INTO SAM-RPT-RECORD.
+007360     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+007370
+007380     MOVE SPACES TO SAM-RPT-RECORD.
+007390     STRING 'TOTAL LLAVES NO NUMERICAS   : ' DELIMITED BY SIZE
+007400            WK-CONT-INVALIDA-ED             DELIMITED BY SIZE
+007410       INTO SAM-RPT-RECORD.
+007420     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+007430
+007440     MOVE SPACES TO SAM-RPT-RECORD.
+007450     STRING 'TOTAL CAMPOS TRUNCADOS      : ' DELIMITED BY SIZE
+007460            WK-CONT-TRUNCAD-ED              DELIMITED BY SIZE
+007470       INTO SAM-RPT-RECORD.
+007480     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+007490
+007500     IF NOT WK-MODO-ES-REFRESCO
+007510         GO TO 0950-FIN
+007520     END-IF.
+007530
+007540     MOVE WK-CONT-INSERTADOS TO WK-CONT-INSERTAD-ED.
+007550     MOVE WK-CONT-ACTUALIZAD TO WK-CONT-ACTUALIZ-ED.
+007560
+007570     MOVE SPACES TO SAM-RPT-RECORD.
+007580     STRING 'TOTAL ALTAS EN SAM-TAB      : ' DELIMITED BY SIZE
+007590            WK-CONT-INSERTAD-ED             DELIMITED BY SIZE
+007600       INTO SAM-RPT-RECORD.
+007610     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+007620
+007630     MOVE SPACES TO SAM-RPT-RECORD.
+007640     STRING 'TOTAL CAMBIOS EN SAM-TAB    : ' DELIMITED BY SIZE
+007650            WK-CONT-ACTUALIZ-ED             DELIMITED BY SIZE
+007660       INTO SAM-RPT-RECORD.
+007670     WRITE SAM-RPT-RECORD AFTER ADVANCING 1 LINE.
+007680 0950-FIN.
+007690     EXIT.
+007700
+007710******************************************************************
+007720* 0900-TERMINA                                                   *
+007730******************************************************************
+007740 0900-TERMINA.
+007750     PERFORM 0950-TOTALES-CONTROL    THRU 0950-FIN.
+007760     PERFORM 0610-ESCRIBE-CHECKPOINT THRU 0610-FIN.
+007770     CLOSE SAM-FILE.
+007780     CLOSE SAM-RPT-FILE.
+007790     CLOSE SAM-EXCP-FILE.
+007800     CLOSE SAM-ERRQ-FILE.
+007810     CLOSE SAM-HIST-FILE.
+007820     DISPLAY "PROGRAMA FIN PROCESO".
+007830 0900-FIN.
+007840     EXIT.
