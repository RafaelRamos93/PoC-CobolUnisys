@@ -1,33 +1,81 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJEMPLO-UNISYS.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       * Definición de variables
-       01 VARIABLE-GRANDE PIC X(10) VALUE 'ABCDEFGHIJ'.
-       01 VARIABLE-PEQUENA PIC X(5).
-       01 VARIABLE-ENTERA PIC 9(4) VALUE 1234.
-       01 VARIABLE-FLOTANTE PIC 9V99 VALUE 3.14.
-
-       PROCEDURE DIVISION.
-       BEGIN-PROGRAM.
-           DISPLAY "Valor inicial de VARIABLE-GRANDE: " VARIABLE-GRANDE.
-           DISPLAY "Valor inicial de VARIABLE-ENTERA: " VARIABLE-ENTERA.
-           DISPLAY "Valor inicial de VARIABLE-FLOTANTE: " VARIABLE-FLOTANTE.
-
-           * Asignar valor de VARIABLE-GRANDE a VARIABLE-PEQUENA (pérdida de datos)
-           MOVE VARIABLE-GRANDE TO VARIABLE-PEQUENA.
-           DISPLAY "Valor asignado a VARIABLE-PEQUENA: " VARIABLE-PEQUENA.
-
-           * Modificar el tamaño de VARIABLE-GRANDE (truncamiento)
-           MOVE '12345' TO VARIABLE-GRANDE(1:5).
-           DISPLAY "Nuevo valor de VARIABLE-GRANDE: " VARIABLE-GRANDE.
-
-           * Modificar valores enteros y flotantes
-           ADD 1 TO VARIABLE-ENTERA.
-           MULTIPLY 2 BY VARIABLE-FLOTANTE.
-           DISPLAY "Nuevo valor de VARIABLE-ENTERA: " VARIABLE-ENTERA.
-           DISPLAY "Nuevo valor de VARIABLE-FLOTANTE: " VARIABLE-FLOTANTE.
-
-           STOP RUN.
+000010******************************************************************
+000020* EJEMPLO-UNISYS                                                 *
+000030*                                                                *
+000040* SUBRUTINA DE VALIDACION DE TRUNCAMIENTO DE CAMPOS. COMPARA UN  *
+000050* CAMPO ORIGEN (HASTA 30 POSICIONES) CONTRA EL VALOR QUE         *
+000060* RESULTARIA DE MOVERLO A UN CAMPO DESTINO MAS ANGOSTO, Y        *
+000070* REGRESA SI HUBO PERDIDA DE DATOS JUNTO CON EL VALOR YA         *
+000080* TRUNCADO, PARA QUE EL PROGRAMA QUE LLAMA DECIDA QUE HACER      *
+000090* (BITACORA, MOVE A LA HOST-VARIABLE, ETC).                      *
+000100******************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.    EJEMPLO-UNISYS.
+000130 AUTHOR.        R ALVARADO.
+000140 INSTALLATION.  DEPTO DE SISTEMAS.
+000150 DATE-WRITTEN.  01/15/2021.
+000160 DATE-COMPILED. 08/09/2026.
+000170*----------------------------------------------------------------
+000180* MODIFICATION HISTORY
+000190*----------------------------------------------------------------
+000200* 01/15/2021  RAV  VERSION ORIGINAL - EJEMPLO DE TRUNCAMIENTO VIA
+000210*                  MOVE (VARIABLE-GRANDE PIC X(10) A
+000220*                  VARIABLE-PEQUENA PIC X(5)). PROGRAMA SUELTO,
+000230*                  NO INVOCADO POR NADA.
+000240* 08/03/2026  RAV  CONVERTIDO EN SUBRUTINA CALLABLE: RECIBE UN
+000250*                  CAMPO ORIGEN Y UNA LONGITUD DE DESTINO POR
+000260*                  LINKAGE Y REGRESA EL VALOR TRUNCADO MAS UN
+000270*                  SWITCH DE TRUNCAMIENTO, PARA QUE COBOLSQL LO
+000280*                  INVOQUE AL ARMAR SUS HOST-VARIABLES DE SAM-TAB.
+000290*----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330
+000340 01  WK-CAMPO-COMPLETO PIC X(30).
+000350
+000360 LINKAGE SECTION.
+000370******************************************************************
+000380* PARAMETROS DE LLAMADA                                          *
+000390* ESTOS CINCO ELEMENTOS SE DECLARAN POR SEPARADO, NO AGRUPADOS   *
+000400* BAJO UN SOLO 01, PORQUE COBOLSQL LOS INVOCA COMO CINCO         *
+000410* ARGUMENTOS DISCRETOS (CALL ... USING A, B, C, D, E) Y NO COMO  *
+000420* UN SOLO GRUPO - LA LISTA DEBE COINCIDIR ARGUMENTO POR ARGUMENTO*
+000430* CON EL CALL, TANTO EN CANTIDAD COMO EN PIC, PARA QUE CADA      *
+000440* LK- QUEDE LIGADO A LA DIRECCION DEL CAMPO CORRECTO.            *
+000450*   LK-LLAVE            - LLAVE DEL CLIENTE (SOLO PARA BITACORA, *
+000460*                         ESTA SUBRUTINA NO LA USA)              *
+000470*   LK-CAMPO-ORIGEN     - CAMPO A VALIDAR, HASTA 30 POSICIONES   *
+000480*   LK-LONGITUD-DESTINO - LONGITUD DEL CAMPO DESTINO (1-30)      *
+000490*   LK-CAMPO-TRUNCADO   - VALOR DE LK-CAMPO-ORIGEN YA TRUNCADO A *
+000500*                         LK-LONGITUD-DESTINO POSICIONES         *
+000510*   LK-TRUNCADO-SW      - 'Y' SI HUBO PERDIDA DE DATOS, 'N' SI NO*
+000520******************************************************************
+000530 01  LK-LLAVE                PIC 9(06).
+000540 01  LK-CAMPO-ORIGEN         PIC X(30).
+000550 01  LK-LONGITUD-DESTINO     PIC 9(02).
+000560 01  LK-CAMPO-TRUNCADO       PIC X(30).
+000570 01  LK-TRUNCADO-SW          PIC X(01).
+000580     88 LK-HUBO-TRUNCAMIENTO VALUE 'Y'.
+000590     88 LK-SIN-TRUNCAMIENTO  VALUE 'N'.
+000600
+000610 PROCEDURE DIVISION USING LK-LLAVE, LK-CAMPO-ORIGEN,
+000620        LK-LONGITUD-DESTINO, LK-CAMPO-TRUNCADO, LK-TRUNCADO-SW.
+000630
+000640******************************************************************
+000650* 0000-VALIDA-TRUNCAMIENTO                                       *
+000660******************************************************************
+000670 0000-VALIDA-TRUNCAMIENTO.
+000680     MOVE LK-CAMPO-ORIGEN TO WK-CAMPO-COMPLETO
+000690                              LK-CAMPO-TRUNCADO.
+000700     IF LK-LONGITUD-DESTINO < 30
+000710         MOVE SPACES TO LK-CAMPO-TRUNCADO
+000720                            (LK-LONGITUD-DESTINO + 1 : )
+000730     END-IF.
+000740
+000750     IF LK-CAMPO-TRUNCADO = WK-CAMPO-COMPLETO
+000760         SET LK-SIN-TRUNCAMIENTO  TO TRUE
+000770     ELSE
+000780         SET LK-HUBO-TRUNCAMIENTO TO TRUE
+000790     END-IF.
+000800
+000810     GOBACK.
