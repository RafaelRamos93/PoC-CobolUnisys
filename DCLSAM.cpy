@@ -0,0 +1,14 @@
+000010******************************************************************
+000020* DCLSAM - HOST VARIABLES PARA LA TABLA SAM-TAB                  *
+000030*                                                                *
+000040* ESTRUCTURA TIPO DCLGEN GENERADA A PARTIR DE LA TABLA SAM-TAB.  *
+000050* NOTA: SAM-NAME/SAM-ADDRESS/SAM-CONTACT SON MAS ANGOSTOS QUE    *
+000060* LOS CAMPOS CORRESPONDIENTES EN SAM-FILE (30 POSICIONES), POR   *
+000070* LO QUE COBOLSQL VALIDA TRUNCAMIENTO ANTES DE MOVERLOS A ESTAS  *
+000080* HOST-VARIABLES EN MODO DE REFRESCO (VER 0146-ARMA-HOST-VARS).  *
+000090******************************************************************
+000100 01  DCLSAM-TAB.
+000110     10 SAM-ID                PIC X(06).
+000120     10 SAM-NAME              PIC X(25).
+000130     10 SAM-ADDRESS           PIC X(25).
+000140     10 SAM-CONTACT           PIC X(25).
